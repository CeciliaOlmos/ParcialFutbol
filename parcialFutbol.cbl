@@ -22,11 +22,32 @@
            ASSIGN TO
            "..\equipo.dat"
            ORGANIZATION is line sequential.
+           SELECT JUGADORES-CONS
+           ASSIGN TO
+           "..\jugadores.tmp"
+           ORGANIZATION is line sequential.
+           SELECT PASES
+           ASSIGN TO
+           "..\pases.dat"
+           ORGANIZATION is line sequential.
            SELECT ARCH-SORT
            ASSIGN TO "sortwork".
            SELECT LISTADO
            ASSIGN TO PRINTER,
            "..\impOrden.dat".
+           SELECT EXTRACTO
+           ASSIGN TO
+           "..\extracto.dat"
+           ORGANIZATION is line sequential.
+           SELECT TARJETAS
+           ASSIGN TO
+           "..\tarjetas.dat"
+           ORGANIZATION is line sequential.
+           SELECT ARCH-SORT-TAR
+           ASSIGN TO "sortwork2".
+           SELECT LISTADO-TAR
+           ASSIGN TO PRINTER,
+           "..\impOrdenTarjetas.dat".
        DATA DIVISION.
        FILE SECTION.
        FD  NOVEDADES.
@@ -35,7 +56,7 @@
            03 nov-cant-jug pic 9(2).
        01  tabla-jugadores.
            03 largo pic 999.
-           03 vec-jugad occurs 1 to 100 DEPENDING on largo value zeros.
+           03 vec-jugad occurs 1 to 999 DEPENDING on largo value zeros.
                05 nov-jugadores pic x(6).
                05 nov-goles pic 9(2).
        FD  JUGADORES.
@@ -52,6 +73,22 @@
            03 equ-cod pic 9(2).
            03 equ-nombre pic x(15).
 
+       FD  JUGADORES-CONS.
+       01  jgc-cab-reg.
+           03 jgc-cab-tiporeg pic 9.
+           03 jgc-cab-equ pic 99.
+       01  jgc-det-reg.
+           03 jgc-det-tiporeg pic 9.
+           03 jgc-det-jug pic x(6).
+           03 jgc-det-goles pic 9(8).
+
+       FD  PASES.
+       01  pas-reg.
+           03 pas-equipo-origen pic 99.
+           03 pas-equipo-destino pic 99.
+           03 pas-jugador pic x(6).
+           03 pas-fecha pic 9(8).
+
        SD  ARCH-SORT.
        01  srt-reg.
            03 srt-cod-equipo pic 99.
@@ -65,19 +102,110 @@
            lines at BOTTOM 1.
        01  lis-reg pic x(80).
 
+       FD  EXTRACTO.
+       01  ext-reg pic x(100).
+
+       FD  TARJETAS.
+       01  tar-reg.
+           03 tar-equipo pic 99.
+           03 tar-jugador pic x(6).
+           03 tar-tipo pic x(1).
+           03 tar-fecha pic 9(8).
+
+       SD  ARCH-SORT-TAR.
+       01  srt-tar-reg.
+           03 srt-tar-equipo pic 99.
+           03 srt-tar-jugador pic x(6).
+           03 srt-tar-tipo pic x(1).
+               88 srt-tarjeta-roja value "R".
+               88 srt-tarjeta-amarilla value "A".
+           03 srt-tar-fecha pic 9(8).
+
+       FD  LISTADO-TAR
+           LINAGE IS 60 LINES
+           with FOOTING AT 50
+           lines at top 1
+           lines at BOTTOM 1.
+       01  lis-tar-reg pic x(80).
+
        WORKING-STORAGE SECTION.
        01  w-flag-jugadores PIC 9 VALUE ZERO.
        01  w-flag-novedades pic 9 value zero.
        01  w-flag-equipo PIC 9 VALUE ZERO.
-       01  w-i pic 99.
+       01  w-i pic 999.
+       01  w-k pic 999.
        01  w-flag-sort pic 9 value zero.
        01  w-cod-equ-ant pic 99.
        01  w-cod-jug-ant pic x(6).
        01  w-acum-jugador pic 9(10).
        01  w-acum-equipo pic 9(10).
        01  w-nombre-ant pic x(15).
+       01  w-acum-torneo pic 9(10) value zero.
+       01  w-num-pagina pic 9(4) value zero.
+       01  w-fecha-corrida pic 9(8) value zero.
+       01  w-modo-ejec pic x(10) value spaces.
+           88  modo-consolida value "CONSOLIDA".
+       01  w-j pic 99.
+       01  w-flag-orden-top pic 9.
+       01  w-top-goleadores.
+           03 w-top-cant pic 99 value zero.
+           03 w-top-tabla occurs 10 times.
+               05 w-top-equipo pic 99.
+               05 w-top-equ-nombre pic x(15).
+               05 w-top-jugador pic x(6).
+               05 w-top-goles pic 9(10).
+       01  w-top-swap.
+           03 w-top-swap-equipo pic 99.
+           03 w-top-swap-nombre pic x(15).
+           03 w-top-swap-jugador pic x(6).
+           03 w-top-swap-goles pic 9(10).
+       01  w-cod-validar pic 99.
+       01  w-tabla-existe-equipo.
+           03 w-existe-equipo occurs 100 times pic 9 value zero.
+       01  w-tabla-reportado-equipo.
+           03 w-reportado-equipo occurs 100 times pic 9 value zero.
+       01  w-cant-excepciones pic 999 value zero.
+       01  w-tabla-excepciones.
+           03 w-excepcion-cod occurs 100 times pic 99.
+       01  w-flag-pases pic 9 value zero.
+       01  w-cant-pases pic 999 value zero.
+       01  w-cant-pases-omitidos pic 999 value zero.
+       01  w-tabla-pases.
+           03 w-pas-tabla occurs 500 times.
+               05 w-pas-origen pic 99.
+               05 w-pas-destino pic 99.
+               05 w-pas-jugador pic x(6).
+               05 w-pas-fecha pic 9(8).
+       01  w-pase-equipo-in pic 99.
+       01  w-pase-jugador-in pic x(6).
+       01  w-pase-equipo-out pic 99.
+       01  w-flag-pase-encontrado pic 9.
+       01  w-flag-sort-tar pic 9 value zero.
+       01  w-cod-equ-tar-ant pic 99.
+       01  w-cod-jug-tar-ant pic x(6).
+       01  w-acum-jugador-tar-am pic 9(6).
+       01  w-acum-jugador-tar-roj pic 9(6).
+       01  w-acum-equipo-tar-am pic 9(6).
+       01  w-acum-equipo-tar-roj pic 9(6).
+       01  w-equipo-en-proceso pic 99.
+       01  w-flag-equipo-encontrado pic 9.
+       01  w-jugadores-tmp-path pic x(30) value "..\jugadores.tmp".
+       01  w-jugadores-master-path pic x(30) value "..\jugadores.dat".
+       01  w-tabla-reportado-sinjug.
+           03 w-reportado-sinjug occurs 100 times pic 9 value zero.
+       01  w-cant-excepciones-sinjug pic 999 value zero.
+       01  w-tabla-excepciones-sinjug.
+           03 w-excepcion-sinjug-cod occurs 100 times pic 99.
 
       ****** lineas de impresion **********************************************
+       01  cabecera0.
+           03  lin-fecha-pagina.
+               05 filler pic x(10) value "Fecha: ".
+               05 l-fecha pic 9(8).
+               05 filler pic x(20) value spaces.
+               05 filler pic x(9) value "Pagina: ".
+               05 l-pagina pic zzz9.
+               05 filler pic x(30) value spaces.
        01  cabecera1.
            03  lin-titulo.
                05 filler pic x(27) value spaces.
@@ -105,9 +233,9 @@
                05 filler pic x(80) value all "*".
        01 detalle1.
            03  lin-det-jug.
-               05 filler pic x(17) value spaces.
-               05 l-equ-nombre pic 9(2).
-               05 filler pic x(17) value spaces.
+               05 filler pic x(7) value spaces.
+               05 l-equ-nombre pic x(15).
+               05 filler pic x(8) value spaces.
                05 l-equ-cod pic 9(2).
                05 filler pic x(8) value spaces.
                05 l-jug-cod pic x(6).
@@ -124,12 +252,139 @@
                05 l-equ-total pic 9(10).
                05 filler pic x(14) value "goles en total".
                05 filler pic x(14) value spaces.
+       01 detalle5.
+           03  lin-tot-torneo.
+               05 filler pic x(20) value spaces.
+               05 filler pic x(27) value
+                   "Total de goles del torneo: ".
+               05 l-tot-torneo pic 9(10).
+               05 filler pic x(23) value spaces.
+       01  cabecera5.
+           03  lin-titulo-top.
+               05 filler pic x(25) value spaces.
+               05 filler pic x(30) value
+                   "TOP 10 GOLEADORES DEL TORNEO".
+               05 filler pic x(25) value spaces.
+       01  cabecera6.
+           03  lin-titulo-top-col.
+               05 filler pic x(5) value spaces.
+               05 filler pic x(4) value "POS.".
+               05 filler pic x(4) value spaces.
+               05 filler pic x(13) value "NOMBRE-EQUIPO".
+               05 filler pic x(6) value spaces.
+               05 filler pic x(10) value "COD-EQUIPO".
+               05 filler pic x(6) value spaces.
+               05 filler pic x(11) value "COD-JUGADOR".
+               05 filler pic x(6) value spaces.
+               05 filler pic x(10) value "CANT-GOLES".
+       01 detalle3.
+           03  lin-det-top.
+               05 l-top-pos pic z9.
+               05 filler pic x(6) value spaces.
+               05 l-top-nombre pic x(15).
+               05 filler pic x(4) value spaces.
+               05 l-top-equipo pic 99.
+               05 filler pic x(8) value spaces.
+               05 l-top-jugador pic x(6).
+               05 filler pic x(8) value spaces.
+               05 l-top-goles pic 9(10).
+       01  cabecera7.
+           03  lin-titulo-exc.
+               05 filler pic x(10) value spaces.
+               05 filler pic x(43) value
+                   "CODIGOS DE EQUIPO NO REGISTRADOS EN EQUIPOS".
+               05 filler pic x(27) value spaces.
+       01 detalle4.
+           03  lin-det-exc.
+               05 filler pic x(20) value spaces.
+               05 filler pic x(22) value "Codigo no registrado: ".
+               05 l-exc-cod pic 99.
+               05 filler pic x(36) value spaces.
+       01 detalle6.
+           03  lin-det-pases-omit.
+               05 filler pic x(20) value spaces.
+               05 filler pic x(38) value
+                   "Pases omitidos por exceder capacidad: ".
+               05 l-pases-omit pic 999.
+               05 filler pic x(19) value spaces.
+       01  cabecera8.
+           03  lin-titulo-sinjug.
+               05 filler pic x(10) value spaces.
+               05 filler pic x(48) value
+                   "EQUIPOS CON NOVEDADES SIN JUGADORES REGISTRADOS".
+               05 filler pic x(22) value spaces.
+       01 detalle7.
+           03  lin-det-sinjug.
+               05 filler pic x(20) value spaces.
+               05 filler pic x(22) value "Codigo sin jugadores: ".
+               05 l-sinjug-cod pic 99.
+               05 filler pic x(36) value spaces.
+
+      ****** lineas de impresion - tarjetas *************************************
+       01  cabecera-tar1.
+           03  lin-titulo-tar.
+               05 filler pic x(27) value spaces.
+               05 filler pic x(27) value "ASOCIACION FUTBOL ARGENTINO".
+               05 filler pic x(26) value spaces.
+       01  cabecera-tar2.
+           03  lin-subtitulo-tar.
+               05 filler pic x(19) value spaces.
+               05 filler pic x(42) value
+                   "Estadistica de tarjetas del torneo".
+               05 filler pic x(19) value spaces.
+       01  cabecera-tar3.
+           03  lin-titulo-jug-tar.
+               05 filler pic x(7) value spaces.
+               05 filler pic x(13) value "NOMBRE-EQUIPO".
+               05 filler pic x(3) value spaces.
+               05 filler pic x(10) value "COD-EQUIPO".
+               05 filler pic x(3) value space.
+               05 filler pic x(11) value "COD-JUGADOR".
+               05 filler pic x(3) value space.
+               05 filler pic x(9) value "AMARILLAS".
+               05 filler pic x(3) value spaces.
+               05 filler pic x(5) value "ROJAS".
+               05 filler pic x(13) value spaces.
+       01  cabecera-tar4.
+           03  lin-guarda-tar.
+               05 filler pic x(80) value all "*".
+       01 detalle-tar1.
+           03  lin-det-jug-tar.
+               05 filler pic x(7) value spaces.
+               05 l-tar-equ-nombre pic x(15).
+               05 filler pic x(6) value spaces.
+               05 l-tar-equ-cod pic 99.
+               05 filler pic x(13) value spaces.
+               05 l-tar-jug-cod pic x(6).
+               05 filler pic x(13) value spaces.
+               05 l-tar-amarillas pic 9(6).
+               05 filler pic x(3) value spaces.
+               05 l-tar-rojas pic 9(6).
+               05 filler pic x(3) value spaces.
+       01 detalle-tar2.
+           03  lin-det-equipo-tar.
+               05 filler pic x(14) value spaces.
+               05 filler pic x(10) value "El equipo ".
+               05 l-tar-equipo pic 9(2).
+               05 filler pic x(8) value spaces.
+               05 filler pic x(11) value "acumulo A: ".
+               05 l-tar-equ-amarillas pic 9(6).
+               05 filler pic x(4) value spaces.
+               05 filler pic x(3) value "R: ".
+               05 l-tar-equ-rojas pic 9(6).
+               05 filler pic x(9) value spaces.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           ACCEPT w-modo-ejec FROM COMMAND-LINE.
+           ACCEPT w-fecha-corrida FROM DATE YYYYMMDD.
            SORT ARCH-SORT ASCENDING srt-cod-equipo,
                           ASCENDING srt-cod-jugador
            INPUT PROCEDURE IS input-procedure
            OUTPUT PROCEDURE IS output-procedure.
+           SORT ARCH-SORT-TAR ASCENDING srt-tar-equipo,
+                              ASCENDING srt-tar-jugador
+           USING TARJETAS
+           OUTPUT PROCEDURE IS output-procedure-tarjetas.
            STOP RUN.
 
        input-procedure.
@@ -139,11 +394,26 @@
            PERFORM 300-LEER-NOVEDADES.
            PERFORM UNTIL w-flag-jugadores is equal 1 AND
                          w-flag-novedades is equal 1
-                IF jug-cab-equ < nov-equipo THEN
-                    PERFORM 400-PROCESO-POR-MENOR
-                IF jug-cab-equ = nov-equipo THEN
-                    PERFORM 500-PROCESO-POR-IGUAL
+                PERFORM 105-VALIDAR-EQUIPOS-NOV-JUG
+                IF w-flag-jugadores IS EQUAL 1
+                    PERFORM 179-REG-NOVEDAD-SIN-JUGADOR
                     PERFORM 300-LEER-NOVEDADES
+                ELSE
+                    IF w-flag-novedades IS EQUAL 1
+                        PERFORM 400-PROCESO-POR-MENOR
+                    ELSE
+                        IF jug-cab-equ < nov-equipo
+                            PERFORM 400-PROCESO-POR-MENOR
+                        ELSE
+                            IF jug-cab-equ = nov-equipo
+                                PERFORM 500-PROCESO-POR-IGUAL
+                                PERFORM 300-LEER-NOVEDADES
+                            ELSE
+                                PERFORM 179-REG-NOVEDAD-SIN-JUGADOR
+                                PERFORM 300-LEER-NOVEDADES
+                            END-IF
+                        END-IF
+                    END-IF
                 END-IF
            END-PERFORM.
 
@@ -168,35 +438,151 @@
                    END-PERFORM
                PERFORM 1300-FIN-EQUIPO
            END-PERFORM.
+           PERFORM 1305-IMPRIMIR-TOP-GOLEADORES.
+           PERFORM 1306-IMPRIMIR-TOTAL-TORNEO.
            PERFORM 1310-FIN-OUTPUT-GENERAL.
 
+       output-procedure-tarjetas.
+
+           PERFORM 2700-INICIO-OUTPUT-TAR.
+           PERFORM UNTIL w-flag-sort-tar IS EQUAL 1
+               PERFORM 2900-INICIO-EQUIPO-TAR
+               PERFORM UNTIL w-flag-sort-tar IS EQUAL 1
+                   OR srt-tar-equipo IS NOT EQUAL w-cod-equ-tar-ant
+                   PERFORM 2000-INICIO-JUGADOR-TAR
+                   PERFORM 2010-BUSCAR-EQUIPO-TAR
+                   PERFORM UNTIL w-flag-sort-tar IS EQUAL 1
+                   OR srt-tar-equipo IS NOT EQUAL w-cod-equ-tar-ant
+                   OR srt-tar-jugador IS NOT EQUAL w-cod-jug-tar-ant
+                       PERFORM 2100-PROCESO-JUGADOR-TAR
+                       PERFORM 2800-LEER-ARCH-SORT-TAR
+                       END-PERFORM
+                       PERFORM 2200-FIN-JUGADOR-TAR
+                   END-PERFORM
+               PERFORM 2300-FIN-EQUIPO-TAR
+           END-PERFORM.
+           PERFORM 2310-FIN-OUTPUT-TAR.
+
       ******* RUTINAS INPUT-PROCEDURE *****************************************
 
        100-INICIO-GENERAL.
            OPEN INPUT NOVEDADES.
            OPEN INPUT JUGADORES.
+           PERFORM 110-CARGAR-EQUIPOS.
+           PERFORM 120-CARGAR-PASES.
+       110-CARGAR-EQUIPOS.
+           OPEN INPUT EQUIPOS.
+           PERFORM UNTIL w-flag-equipo IS EQUAL 1
+               READ EQUIPOS
+                   AT END MOVE 1 TO w-flag-equipo
+                   NOT AT END MOVE 1 TO w-existe-equipo(equ-cod + 1)
+               END-READ
+           END-PERFORM.
+           CLOSE EQUIPOS.
+           MOVE ZERO TO w-flag-equipo.
+       120-CARGAR-PASES.
+           OPEN INPUT PASES.
+           PERFORM UNTIL w-flag-pases IS EQUAL 1
+               READ PASES
+                   AT END MOVE 1 TO w-flag-pases
+                   NOT AT END PERFORM 130-AGREGAR-PASE
+               END-READ
+           END-PERFORM.
+           CLOSE PASES.
+       130-AGREGAR-PASE.
+           IF w-cant-pases < 500
+               ADD 1 TO w-cant-pases
+               MOVE pas-equipo-origen TO w-pas-origen(w-cant-pases)
+               MOVE pas-equipo-destino TO w-pas-destino(w-cant-pases)
+               MOVE pas-jugador TO w-pas-jugador(w-cant-pases)
+               MOVE pas-fecha TO w-pas-fecha(w-cant-pases)
+           ELSE
+               ADD 1 TO w-cant-pases-omitidos
+           END-IF.
+       105-VALIDAR-EQUIPOS-NOV-JUG.
+           IF w-flag-jugadores IS NOT EQUAL 1
+               MOVE jug-cab-equ TO w-cod-validar
+               PERFORM 160-VALIDAR-COD-EQUIPO
+           END-IF.
+           IF w-flag-novedades IS NOT EQUAL 1
+               MOVE nov-equipo TO w-cod-validar
+               PERFORM 160-VALIDAR-COD-EQUIPO
+           END-IF.
+       160-VALIDAR-COD-EQUIPO.
+           IF w-existe-equipo(w-cod-validar + 1) IS NOT EQUAL 1
+               PERFORM 170-REGISTRAR-EXCEPCION
+           END-IF.
+       170-REGISTRAR-EXCEPCION.
+           IF w-reportado-equipo(w-cod-validar + 1) IS NOT EQUAL 1
+               MOVE 1 TO w-reportado-equipo(w-cod-validar + 1)
+               IF w-cant-excepciones < 100
+                   ADD 1 TO w-cant-excepciones
+                   MOVE w-cod-validar
+                       TO w-excepcion-cod(w-cant-excepciones)
+               END-IF
+           END-IF.
+       179-REG-NOVEDAD-SIN-JUGADOR.
+      *    Equipo registrado en EQUIPOS pero sin fila en JUGADORES
+      *    este ciclo: la novedad se descarta (nunca va a calzar), pero
+      *    a diferencia de un codigo no registrado (170) esto se
+      *    reporta en una lista aparte.
+           IF w-existe-equipo(nov-equipo + 1) IS EQUAL 1
+               IF w-reportado-sinjug(nov-equipo + 1) IS NOT EQUAL 1
+                   MOVE 1 TO w-reportado-sinjug(nov-equipo + 1)
+                   IF w-cant-excepciones-sinjug < 100
+                       ADD 1 TO w-cant-excepciones-sinjug
+                       MOVE nov-equipo
+                           TO w-excepcion-sinjug-cod
+                               (w-cant-excepciones-sinjug)
+                   END-IF
+               END-IF
+           END-IF.
+       180-REKEY-EQUIPO.
+           MOVE w-pase-equipo-in TO w-pase-equipo-out.
+           MOVE ZERO TO w-flag-pase-encontrado.
+           PERFORM VARYING w-k FROM 1 BY 1
+                   UNTIL w-k > w-cant-pases
+                   OR w-flag-pase-encontrado IS EQUAL 1
+               IF w-pas-origen(w-k) IS EQUAL w-pase-equipo-in
+                   AND w-pas-jugador(w-k) IS EQUAL w-pase-jugador-in
+                   AND w-pas-fecha(w-k) IS NOT GREATER THAN
+                       w-fecha-corrida
+                   MOVE w-pas-destino(w-k) TO w-pase-equipo-out
+                   MOVE 1 TO w-flag-pase-encontrado
+               END-IF
+           END-PERFORM.
        200-LEER-JUGADORES.
            READ JUGADORES at end move 1 to w-flag-jugadores.
        300-LEER-NOVEDADES.
            READ NOVEDADES at end move 1 to w-flag-novedades.
        400-PROCESO-POR-MENOR.
+           MOVE jug-cab-equ TO w-equipo-en-proceso.
            move jug-cab-equ to srt-cod-equipo.
            PERFORM 200-LEER-JUGADORES.
            PERFORM UNTIL w-flag-jugadores is equal 1
                        or jug-cab-tiporeg is equal 1
                        move jug-det-jug to srt-cod-jugador
                        move jug-det-goles to srt-cant-goles
+                       MOVE w-equipo-en-proceso TO w-pase-equipo-in
+                       MOVE srt-cod-jugador TO w-pase-jugador-in
+                       PERFORM 180-REKEY-EQUIPO
+                       MOVE w-pase-equipo-out TO srt-cod-equipo
                        RELEASE srt-reg
                        PERFORM 200-LEER-JUGADORES
            END-PERFORM.
 
        500-PROCESO-POR-IGUAL.
+           MOVE jug-cab-equ TO w-equipo-en-proceso.
            move jug-cab-equ to srt-cod-equipo.
            PERFORM 200-LEER-JUGADORES.
            PERFORM UNTIL w-flag-jugadores is equal 1
                        or jug-cab-tiporeg is equal 1
                        move jug-det-jug to srt-cod-jugador
                        move jug-det-goles to srt-cant-goles
+                       MOVE w-equipo-en-proceso TO w-pase-equipo-in
+                       MOVE srt-cod-jugador TO w-pase-jugador-in
+                       PERFORM 180-REKEY-EQUIPO
+                       MOVE w-pase-equipo-out TO srt-cod-equipo
                        RELEASE srt-reg
                        PERFORM 200-LEER-JUGADORES
            END-PERFORM.
@@ -204,6 +590,10 @@
            PERFORM VARYING w-i from 1 by 1 until w-i > largo
                MOVE nov-jugadores(w-i) TO srt-cod-jugador
                move nov-goles(w-i) to srt-cant-goles
+               MOVE nov-equipo TO w-pase-equipo-in
+               MOVE srt-cod-jugador TO w-pase-jugador-in
+               PERFORM 180-REKEY-EQUIPO
+               MOVE w-pase-equipo-out TO srt-cod-equipo
                RELEASE srt-reg
            END-PERFORM.
 
@@ -215,14 +605,69 @@
        700-INICIO-OUTPUT-GENERAL.
            PERFORM 720-ABRO-ARCHIVO.
            PERFORM 730-IMPRIMO-ENCABEZADO.
+           PERFORM 705-IMPRIMIR-EXCEPCIONES.
            PERFORM 800-LEER-ARCH-SORT.
 
+       705-IMPRIMIR-EXCEPCIONES.
+           IF w-cant-excepciones > 0
+               WRITE lis-reg FROM cabecera4 AFTER 1
+                   AT END-OF-PAGE PERFORM 730-IMPRIMO-ENCABEZADO
+               END-WRITE
+               WRITE lis-reg FROM cabecera7 AFTER 1
+                   AT END-OF-PAGE PERFORM 730-IMPRIMO-ENCABEZADO
+               END-WRITE
+               PERFORM VARYING w-i FROM 1 BY 1
+                       UNTIL w-i > w-cant-excepciones
+                   MOVE w-excepcion-cod(w-i) TO l-exc-cod
+                   WRITE lis-reg FROM detalle4 AFTER 1
+                       AT END-OF-PAGE PERFORM 730-IMPRIMO-ENCABEZADO
+                   END-WRITE
+               END-PERFORM
+               WRITE lis-reg FROM cabecera4 AFTER 1
+                   AT END-OF-PAGE PERFORM 730-IMPRIMO-ENCABEZADO
+               END-WRITE
+           END-IF.
+           IF w-cant-pases-omitidos > 0
+               MOVE w-cant-pases-omitidos TO l-pases-omit
+               WRITE lis-reg FROM detalle6 AFTER 1
+                   AT END-OF-PAGE PERFORM 730-IMPRIMO-ENCABEZADO
+               END-WRITE
+           END-IF.
+           IF w-cant-excepciones-sinjug > 0
+               WRITE lis-reg FROM cabecera4 AFTER 1
+                   AT END-OF-PAGE PERFORM 730-IMPRIMO-ENCABEZADO
+               END-WRITE
+               WRITE lis-reg FROM cabecera8 AFTER 1
+                   AT END-OF-PAGE PERFORM 730-IMPRIMO-ENCABEZADO
+               END-WRITE
+               PERFORM VARYING w-i FROM 1 BY 1
+                       UNTIL w-i > w-cant-excepciones-sinjug
+                   MOVE w-excepcion-sinjug-cod(w-i) TO l-sinjug-cod
+                   WRITE lis-reg FROM detalle7 AFTER 1
+                       AT END-OF-PAGE PERFORM 730-IMPRIMO-ENCABEZADO
+                   END-WRITE
+               END-PERFORM
+               WRITE lis-reg FROM cabecera4 AFTER 1
+                   AT END-OF-PAGE PERFORM 730-IMPRIMO-ENCABEZADO
+               END-WRITE
+           END-IF.
+
        720-ABRO-ARCHIVO.
            OPEN OUTPUT LISTADO.
+           OPEN OUTPUT EXTRACTO.
            OPEN INPUT EQUIPOS.
+           MOVE ZERO TO w-flag-equipo.
+           PERFORM 1020-LEER-EQUIPOS.
+           IF modo-consolida
+               OPEN OUTPUT JUGADORES-CONS
+           END-IF.
 
        730-IMPRIMO-ENCABEZADO.
+           ADD 1 TO w-num-pagina.
+           MOVE w-fecha-corrida TO l-fecha.
+           MOVE w-num-pagina TO l-pagina.
            WRITE lis-reg FROM cabecera4 AFTER 1.
+           WRITE lis-reg FROM cabecera0 AFTER 1.
            WRITE lis-reg FROM cabecera1 AFTER 1.
            WRITE lis-reg FROM cabecera2 AFTER 1.
            WRITE lis-reg FROM cabecera3 AFTER 1.
@@ -234,6 +679,11 @@
        900-INICIO-EQUIPO.
            MOVE srt-cod-equipo TO w-cod-equ-ant.
            MOVE ZERO TO w-acum-equipo.
+           IF modo-consolida
+               MOVE 1 TO jgc-cab-tiporeg
+               MOVE srt-cod-equipo TO jgc-cab-equ
+               WRITE jgc-cab-reg
+           END-IF.
 
 
        1000-INICIO-JUGADOR.
@@ -241,33 +691,257 @@
            MOVE ZERO TO w-acum-jugador.
        1010-BUSCAR-EQUIPO.
            PERFORM UNTIL w-flag-equipo is equal 1
-                   or srt-cod-equipo=equ-cod
+                   or equ-cod >= srt-cod-equipo
                    PERFORM 1020-LEER-EQUIPOS
            END-PERFORM.
+           MOVE ZERO TO w-flag-equipo-encontrado.
+           IF w-flag-equipo IS NOT EQUAL 1
+                   AND equ-cod IS EQUAL srt-cod-equipo
+               MOVE 1 TO w-flag-equipo-encontrado
+           END-IF.
            PERFORM 1030-MOVER-NOM-EQU.
        1020-LEER-EQUIPOS.
            READ EQUIPOS AT END MOVE 1 TO w-flag-equipo.
        1030-MOVER-NOM-EQU.
-           MOVE equ-nombre TO l-equ-nombre.
+           IF w-flag-equipo-encontrado IS EQUAL 1
+               MOVE equ-nombre TO l-equ-nombre
+               MOVE equ-nombre TO w-nombre-ant
+           ELSE
+               MOVE "NO REGISTRADO" TO l-equ-nombre
+               MOVE "NO REGISTRADO" TO w-nombre-ant
+           END-IF.
 
        1100-PROCESO-JUGADOR.
            PERFORM 1110-ARMO-LIN-SOC.
-           WRITE lis-reg FROM detalle1 AFTER 1.
+           WRITE lis-reg FROM detalle1 AFTER 1
+               AT END-OF-PAGE
+                   PERFORM 730-IMPRIMO-ENCABEZADO
+           END-WRITE.
            ADD srt-cant-goles TO w-acum-jugador.
+           PERFORM 1120-ESCRIBIR-EXTRACTO-JUGADOR.
 
        1110-ARMO-LIN-SOC.
            MOVE srt-cod-jugador TO l-jug-cod.
 
+       1120-ESCRIBIR-EXTRACTO-JUGADOR.
+           MOVE SPACES TO ext-reg.
+           STRING "DET" DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  srt-cod-equipo DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  srt-cod-jugador DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  srt-cant-goles DELIMITED BY SIZE
+               INTO ext-reg
+           END-STRING.
+           WRITE ext-reg.
+
        1200-FIN-JUGADOR.
            ADD w-acum-jugador TO w-acum-equipo.
+           IF modo-consolida
+               MOVE 2 TO jgc-det-tiporeg
+               MOVE w-cod-jug-ant TO jgc-det-jug
+               MOVE w-acum-jugador TO jgc-det-goles
+               WRITE jgc-det-reg
+           END-IF.
+           PERFORM 1210-ACTUALIZA-TOP.
+
+       1210-ACTUALIZA-TOP.
+           IF w-top-cant < 10
+               ADD 1 TO w-top-cant
+               MOVE w-cod-equ-ant TO w-top-equipo(w-top-cant)
+               MOVE w-nombre-ant TO w-top-equ-nombre(w-top-cant)
+               MOVE w-cod-jug-ant TO w-top-jugador(w-top-cant)
+               MOVE w-acum-jugador TO w-top-goles(w-top-cant)
+               PERFORM 1220-ORDENAR-TOP
+           ELSE
+               IF w-acum-jugador > w-top-goles(10)
+                   MOVE w-cod-equ-ant TO w-top-equipo(10)
+                   MOVE w-nombre-ant TO w-top-equ-nombre(10)
+                   MOVE w-cod-jug-ant TO w-top-jugador(10)
+                   MOVE w-acum-jugador TO w-top-goles(10)
+                   PERFORM 1220-ORDENAR-TOP
+               END-IF
+           END-IF.
+
+       1220-ORDENAR-TOP.
+           MOVE w-top-cant TO w-i.
+           MOVE ZERO TO w-flag-orden-top.
+           PERFORM UNTIL w-flag-orden-top IS EQUAL 1 OR w-i < 2
+               COMPUTE w-j = w-i - 1
+               IF w-top-goles(w-i) > w-top-goles(w-j)
+                   PERFORM 1230-INTERCAMBIA-TOP
+                   SUBTRACT 1 FROM w-i
+               ELSE
+                   MOVE 1 TO w-flag-orden-top
+               END-IF
+           END-PERFORM.
+
+       1230-INTERCAMBIA-TOP.
+           MOVE w-top-equipo(w-i) TO w-top-swap-equipo.
+           MOVE w-top-equ-nombre(w-i) TO w-top-swap-nombre.
+           MOVE w-top-jugador(w-i) TO w-top-swap-jugador.
+           MOVE w-top-goles(w-i) TO w-top-swap-goles.
+           MOVE w-top-equipo(w-j) TO w-top-equipo(w-i).
+           MOVE w-top-equ-nombre(w-j) TO w-top-equ-nombre(w-i).
+           MOVE w-top-jugador(w-j) TO w-top-jugador(w-i).
+           MOVE w-top-goles(w-j) TO w-top-goles(w-i).
+           MOVE w-top-swap-equipo TO w-top-equipo(w-j).
+           MOVE w-top-swap-nombre TO w-top-equ-nombre(w-j).
+           MOVE w-top-swap-jugador TO w-top-jugador(w-j).
+           MOVE w-top-swap-goles TO w-top-goles(w-j).
 
        1300-FIN-EQUIPO.
            move srt-cod-equipo to l-equipo.
            move w-acum-equipo to l-equ-total.
-           write lis-reg from detalle2 AFTER 1.
+           write lis-reg from detalle2 AFTER 1
+               AT END-OF-PAGE
+                   PERFORM 730-IMPRIMO-ENCABEZADO
+           END-WRITE.
+           ADD w-acum-equipo TO w-acum-torneo.
+           PERFORM 1301-ESCRIBIR-EXTRACTO-EQUIPO.
+
+       1301-ESCRIBIR-EXTRACTO-EQUIPO.
+           MOVE SPACES TO ext-reg.
+           STRING "TOT" DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  w-cod-equ-ant DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  w-acum-equipo DELIMITED BY SIZE
+               INTO ext-reg
+           END-STRING.
+           WRITE ext-reg.
+
+       1305-IMPRIMIR-TOP-GOLEADORES.
+           WRITE lis-reg FROM cabecera4 AFTER 1
+               AT END-OF-PAGE PERFORM 730-IMPRIMO-ENCABEZADO
+           END-WRITE.
+           WRITE lis-reg FROM cabecera5 AFTER 1
+               AT END-OF-PAGE PERFORM 730-IMPRIMO-ENCABEZADO
+           END-WRITE.
+           WRITE lis-reg FROM cabecera6 AFTER 1
+               AT END-OF-PAGE PERFORM 730-IMPRIMO-ENCABEZADO
+           END-WRITE.
+           WRITE lis-reg FROM cabecera4 AFTER 1
+               AT END-OF-PAGE PERFORM 730-IMPRIMO-ENCABEZADO
+           END-WRITE.
+           PERFORM VARYING w-i FROM 1 BY 1 UNTIL w-i > w-top-cant
+               MOVE w-i TO l-top-pos
+               MOVE w-top-equ-nombre(w-i) TO l-top-nombre
+               MOVE w-top-equipo(w-i) TO l-top-equipo
+               MOVE w-top-jugador(w-i) TO l-top-jugador
+               MOVE w-top-goles(w-i) TO l-top-goles
+               WRITE lis-reg FROM detalle3 AFTER 1
+                   AT END-OF-PAGE PERFORM 730-IMPRIMO-ENCABEZADO
+               END-WRITE
+           END-PERFORM.
+
+       1306-IMPRIMIR-TOTAL-TORNEO.
+           MOVE w-acum-torneo TO l-tot-torneo.
+           WRITE lis-reg FROM detalle5 AFTER 1
+               AT END-OF-PAGE PERFORM 730-IMPRIMO-ENCABEZADO
+           END-WRITE.
 
        1310-FIN-OUTPUT-GENERAL.
            CLOSE LISTADO.
+           CLOSE EXTRACTO.
+           CLOSE EQUIPOS.
+           IF modo-consolida
+               CLOSE JUGADORES-CONS
+               PERFORM 1311-PUBLICAR-MASTER
+           END-IF.
+
+       1311-PUBLICAR-MASTER.
+      *    JUGADORES-CONS se escribe en un archivo temporal, nunca en
+      *    "jugadores.dat" directamente: si la corrida se corta antes
+      *    de llegar aca, el master del ciclo anterior queda intacto.
+      *    Solo despues del CLOSE exitoso se publica de forma atomica.
+           CALL "CBL_RENAME_FILE" USING w-jugadores-tmp-path
+                                         w-jugadores-master-path.
+
+      ******* RUTINAS OUTPUT-PROCEDURE-TARJETAS *********************************
+       2700-INICIO-OUTPUT-TAR.
+           PERFORM 2720-ABRO-ARCHIVO-TAR.
+           PERFORM 2730-IMPRIMO-ENCABEZADO-TAR.
+           PERFORM 2800-LEER-ARCH-SORT-TAR.
+
+       2720-ABRO-ARCHIVO-TAR.
+           OPEN OUTPUT LISTADO-TAR.
+           OPEN INPUT EQUIPOS.
+           MOVE ZERO TO w-flag-equipo.
+           PERFORM 2020-LEER-EQUIPOS-TAR.
+
+       2730-IMPRIMO-ENCABEZADO-TAR.
+           WRITE lis-tar-reg FROM cabecera-tar4 AFTER 1.
+           WRITE lis-tar-reg FROM cabecera-tar1 AFTER 1.
+           WRITE lis-tar-reg FROM cabecera-tar2 AFTER 1.
+           WRITE lis-tar-reg FROM cabecera-tar3 AFTER 1.
+           WRITE lis-tar-reg FROM cabecera-tar4 AFTER 1.
+
+       2800-LEER-ARCH-SORT-TAR.
+           RETURN ARCH-SORT-TAR AT END MOVE 1 TO w-flag-sort-tar.
+
+       2900-INICIO-EQUIPO-TAR.
+           MOVE srt-tar-equipo TO w-cod-equ-tar-ant.
+           MOVE ZERO TO w-acum-equipo-tar-am.
+           MOVE ZERO TO w-acum-equipo-tar-roj.
+
+       2000-INICIO-JUGADOR-TAR.
+           MOVE srt-tar-jugador TO w-cod-jug-tar-ant.
+           MOVE ZERO TO w-acum-jugador-tar-am.
+           MOVE ZERO TO w-acum-jugador-tar-roj.
+
+       2010-BUSCAR-EQUIPO-TAR.
+           PERFORM UNTIL w-flag-equipo is equal 1
+                   or equ-cod >= srt-tar-equipo
+                   PERFORM 2020-LEER-EQUIPOS-TAR
+           END-PERFORM.
+           MOVE ZERO TO w-flag-equipo-encontrado.
+           IF w-flag-equipo IS NOT EQUAL 1
+                   AND equ-cod IS EQUAL srt-tar-equipo
+               MOVE 1 TO w-flag-equipo-encontrado
+           END-IF.
+           PERFORM 2030-MOVER-NOM-EQU-TAR.
+
+       2020-LEER-EQUIPOS-TAR.
+           READ EQUIPOS AT END MOVE 1 TO w-flag-equipo.
+
+       2030-MOVER-NOM-EQU-TAR.
+           IF w-flag-equipo-encontrado IS EQUAL 1
+               MOVE equ-nombre TO l-tar-equ-nombre
+           ELSE
+               MOVE "NO REGISTRADO" TO l-tar-equ-nombre
+           END-IF.
+
+       2100-PROCESO-JUGADOR-TAR.
+           IF srt-tarjeta-roja
+               ADD 1 TO w-acum-jugador-tar-roj
+           ELSE
+               ADD 1 TO w-acum-jugador-tar-am
+           END-IF.
+
+       2200-FIN-JUGADOR-TAR.
+           MOVE w-cod-equ-tar-ant TO l-tar-equ-cod.
+           MOVE w-cod-jug-tar-ant TO l-tar-jug-cod.
+           MOVE w-acum-jugador-tar-am TO l-tar-amarillas.
+           MOVE w-acum-jugador-tar-roj TO l-tar-rojas.
+           WRITE lis-tar-reg FROM detalle-tar1 AFTER 1
+               AT END-OF-PAGE PERFORM 2730-IMPRIMO-ENCABEZADO-TAR
+           END-WRITE.
+           ADD w-acum-jugador-tar-am TO w-acum-equipo-tar-am.
+           ADD w-acum-jugador-tar-roj TO w-acum-equipo-tar-roj.
+
+       2300-FIN-EQUIPO-TAR.
+           MOVE w-cod-equ-tar-ant TO l-tar-equipo.
+           MOVE w-acum-equipo-tar-am TO l-tar-equ-amarillas.
+           MOVE w-acum-equipo-tar-roj TO l-tar-equ-rojas.
+           WRITE lis-tar-reg FROM detalle-tar2 AFTER 1
+               AT END-OF-PAGE PERFORM 2730-IMPRIMO-ENCABEZADO-TAR
+           END-WRITE.
+
+       2310-FIN-OUTPUT-TAR.
+           CLOSE LISTADO-TAR.
            CLOSE EQUIPOS.
 
        END PROGRAM YOUR-PROGRAM-NAME.
